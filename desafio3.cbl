@@ -0,0 +1,317 @@
+      *Divisão de identificação do programa
+       Identification Division.
+       Program-id. "desafio3".
+       Author. "Stephani S. Zatta".
+       Installation. "PC".
+       Date-written. 08/08/2026.
+       Date-compiled. 08/08/2026.
+
+      *Divisão para configuração do ambiente
+       environment division.
+
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *---Declaração de recursos externos
+       input-output section.
+       file-control.
+           select pedidos assign to "PEDIDOS.DAT"
+               organization is line sequential
+               file status is fs-pedidos.
+
+           select pizza-master assign to "PIZZAS.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is pz_nome
+               file status is fs-pizza-master.
+
+           select relatorio-vendas assign to "RELVENDAS.TXT"
+               organization is line sequential
+               file status is fs-relatorio.
+
+      *---Declaração de variáveis
+       data division.
+
+      *---Variáveis de arquivos
+       file section.
+
+       fd  pedidos.
+           copy "pedidoreg.cpy".
+
+       fd  pizza-master.
+           copy "pizzareg.cpy".
+
+       fd  relatorio-vendas.
+       01  linha_relatorio                          pic x(80).
+
+      *---Variáveis de trabalho
+       Working-storage Section.
+
+      *-- acumulador por pizza (uma linha por nome distinto do cardapio)
+       01  resumo_vendas occurs 9999.
+           05 rv_nome                              pic x(10).
+           05 rv_quantidade                        pic 9(06).
+           05 rv_faturamento                       pic 9(08)v99.
+
+       77 fs-pedidos                               pic x(02)
+                                                   value "00".
+       77 fs-pizza-master                          pic x(02)
+                                                   value "00".
+       77 fs-relatorio                             pic x(02)
+                                                   value "00".
+       77 limite_linhas                            pic 9(04)
+                                                   value 9999.
+       77 ind                                      pic 9(04).
+       77 total_linhas                             pic 9(04)
+                                                   value 0.
+       77 tabela_cheia                             pic x(01)
+                                                   value "N".
+       77 pizza_localizada                         pic x(01).
+       77 total_geral_qtd                          pic 9(06)
+                                                   value 0.
+       77 total_geral_fat                          pic 9(08)v99
+                                                   value 0.
+       77 controle                                 pic x(10).
+       77 aux_nome                                 pic x(10).
+       77 aux_quantidade                           pic 9(06).
+       77 aux_faturamento                          pic 9(08)v99.
+       77 rv_faturamento_ed                        pic zzzzzzz9,99.
+       77 total_geral_fat_ed                       pic zzzzzzz9,99.
+
+      *---Variáveis para comunicação entre programas
+       linkage section.
+
+      *---Declaração de tela
+       screen section.
+
+      *---------- Inicio -----------------
+      *Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+       inicializa section.
+           open output relatorio-vendas
+           .
+       inicializa-exit.
+           exit.
+
+      * ----------- Procesamento --------------
+       processamento section.
+
+           perform le-pedidos-e-acumula
+           perform completa-com-catalogo
+
+           if total_linhas > 0
+               perform ordena-resumo
+           end-if
+
+           perform imprime-relatorio
+           .
+       processamento-exit.
+           exit.
+
+      *---- le PEDIDOS.DAT inteiro e acumula qtd/faturamento por pizza -
+       le-pedidos-e-acumula section.
+
+           open input pedidos
+           if fs-pedidos = "35"
+               display "Nao ha pedidos registrados hoje."
+           else
+               perform until fs-pedidos = "10"
+                   read pedidos
+                       at end
+                           move "10" to fs-pedidos
+                       not at end
+                           perform acumula-item-no-resumo
+                   end-read
+               end-perform
+               close pedidos
+           end-if
+           .
+       le-pedidos-e-acumula-exit.
+           exit.
+
+      *---- soma o item lido no acumulador correspondente ao nome ------
+       acumula-item-no-resumo section.
+
+           move "N" to pizza_localizada
+           perform varying ind from 1 by 1 until ind > total_linhas
+               if rv_nome(ind) = pd_nome_pizza
+                   add pd_quantidade to rv_quantidade(ind)
+                   add pd_total_item to rv_faturamento(ind)
+                   move "S" to pizza_localizada
+               end-if
+           end-perform
+
+           if pizza_localizada = "N"
+               if total_linhas >= limite_linhas
+                   if tabela_cheia = "N"
+                       display "Tabela de resumo esgotada."
+                       move "S" to tabela_cheia
+                   end-if
+               else
+                   add 1 to total_linhas
+                   move pd_nome_pizza  to rv_nome(total_linhas)
+                   move pd_quantidade  to rv_quantidade(total_linhas)
+                   move pd_total_item  to rv_faturamento(total_linhas)
+               end-if
+           end-if
+
+           add pd_quantidade  to total_geral_qtd
+           add pd_total_item  to total_geral_fat
+           .
+       acumula-item-no-resumo-exit.
+           exit.
+
+      *---- inclui no resumo, com venda zero, pizzas do cardapio que --
+      *---- nao tiveram nenhum pedido no dia (para o ranking de piores)
+       completa-com-catalogo section.
+
+           open input pizza-master
+           if fs-pizza-master <> "35"
+               perform until fs-pizza-master = "10"
+                   read pizza-master next record
+                       at end
+                           move "10" to fs-pizza-master
+                       not at end
+                           perform inclui-pizza-sem-venda
+                   end-read
+               end-perform
+               close pizza-master
+           end-if
+           .
+       completa-com-catalogo-exit.
+           exit.
+
+      *---- inclui rv_nome(total_linhas) com venda zero se pz_nome ----
+      *---- ainda nao estiver no resumo -------------------------------
+       inclui-pizza-sem-venda section.
+
+           move "N" to pizza_localizada
+           perform varying ind from 1 by 1 until ind > total_linhas
+               if rv_nome(ind) = pz_nome
+                   move "S" to pizza_localizada
+               end-if
+           end-perform
+
+           if pizza_localizada = "N"
+               if total_linhas >= limite_linhas
+                   if tabela_cheia = "N"
+                       display "Tabela de resumo esgotada."
+                       move "S" to tabela_cheia
+                   end-if
+               else
+                   add 1 to total_linhas
+                   move pz_nome to rv_nome(total_linhas)
+                   move 0 to rv_quantidade(total_linhas)
+                   move 0 to rv_faturamento(total_linhas)
+               end-if
+           end-if
+           .
+       inclui-pizza-sem-venda-exit.
+           exit.
+
+      *---- ordena resumo_vendas por faturamento decrescente -----------
+       ordena-resumo section.
+
+           move "trocou" to controle
+           perform until controle <> "trocou"
+
+               move 1 to ind
+               move "N_trocou" to controle
+
+               perform until ind = total_linhas
+
+                   if rv_faturamento(ind) < rv_faturamento(ind + 1)
+                       move rv_nome(ind + 1)        to aux_nome
+                       move rv_quantidade(ind + 1)  to aux_quantidade
+                       move rv_faturamento(ind + 1) to aux_faturamento
+
+                       move rv_nome(ind)       to rv_nome(ind + 1)
+                       move rv_quantidade(ind) to rv_quantidade(ind + 1)
+                       move rv_faturamento(ind)
+                           to rv_faturamento(ind + 1)
+
+                       move aux_nome        to rv_nome(ind)
+                       move aux_quantidade  to rv_quantidade(ind)
+                       move aux_faturamento to rv_faturamento(ind)
+
+                       move "trocou" to controle
+                   end-if
+
+                   add 1 to ind
+
+               end-perform
+
+           end-perform
+           .
+       ordena-resumo-exit.
+           exit.
+
+      *---- grava o relatorio final em RELVENDAS.TXT ------------------
+       imprime-relatorio section.
+
+           move "RELATORIO DE VENDAS DO DIA" to linha_relatorio
+           write linha_relatorio
+
+           move "Nome       Qtd Vendida   Faturamento"
+               to linha_relatorio
+           write linha_relatorio
+
+           perform varying ind from 1 by 1 until ind > total_linhas
+               move rv_faturamento(ind) to rv_faturamento_ed
+
+               move spaces to linha_relatorio
+               string rv_nome(ind)         delimited by size
+                      "   "                delimited by size
+                      rv_quantidade(ind)   delimited by size
+                      "   "                delimited by size
+                      rv_faturamento_ed     delimited by size
+                   into linha_relatorio
+               end-string
+               write linha_relatorio
+           end-perform
+
+           move spaces to linha_relatorio
+           write linha_relatorio
+
+           if total_linhas > 0
+               move spaces to linha_relatorio
+               string "Mais vendida : " delimited by size
+                      rv_nome(1)         delimited by size
+                   into linha_relatorio
+               end-string
+               write linha_relatorio
+
+               move spaces to linha_relatorio
+               string "Menos vendida: " delimited by size
+                      rv_nome(total_linhas) delimited by size
+                   into linha_relatorio
+               end-string
+               write linha_relatorio
+           end-if
+
+           move total_geral_fat to total_geral_fat_ed
+
+           move spaces to linha_relatorio
+           string "Total geral - Qtd: " delimited by size
+                  total_geral_qtd        delimited by size
+                  "  Faturamento: "      delimited by size
+                  total_geral_fat_ed     delimited by size
+               into linha_relatorio
+           end-string
+           write linha_relatorio
+           .
+       imprime-relatorio-exit.
+           exit.
+
+      *--------- Fim -----------
+       finaliza section.
+           close relatorio-vendas
+           stop run.
+           .
+       finaliza-exit.
+           exit.
