@@ -0,0 +1,209 @@
+      *Divisão de identificação do programa
+       Identification Division.
+       Program-id. "desafio4".
+       Author. "Stephani S. Zatta".
+       Installation. "PC".
+       Date-written. 08/08/2026.
+       Date-compiled. 08/08/2026.
+
+      *Divisão para configuração do ambiente
+       environment division.
+
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *---Declaração de recursos externos
+       input-output section.
+       file-control.
+      *---- este programa e o job noturno disparado por --------------
+      *---- jcl/repreca.jcl; ao contrario dos programas interativos --
+      *---- (PC), CUSTO/PIZZAS sao assumidos pelas DDNAMEs da JCL, --
+      *---- nao por nome de arquivo literal ---------------------------
+           select custo-ingrediente assign to CUSTO
+               organization is indexed
+               access mode is sequential
+               record key is cu_nome
+               file status is fs-custo.
+
+           select pizza-master assign to PIZZAS
+               organization is indexed
+               access mode is dynamic
+               record key is pz_nome
+               file status is fs-pizza-master.
+
+           select log-transacoes assign to LOGTRANS
+               organization is line sequential
+               file status is fs-log-transacoes.
+
+      *---Declaração de variáveis
+       data division.
+
+      *---Variáveis de arquivos
+       file section.
+
+       fd  custo-ingrediente.
+           copy "custoreg.cpy".
+
+       fd  pizza-master.
+           copy "pizzareg.cpy".
+
+       fd  log-transacoes.
+           copy "logreg.cpy".
+
+      *---Variáveis de trabalho
+       Working-storage Section.
+
+       77 fs-custo                                 pic x(02)
+                                                   value "00".
+       77 fs-pizza-master                          pic x(02)
+                                                   value "00".
+       77 fs-log-transacoes                        pic x(02)
+                                                   value "00".
+       77 diametro_antes                           pic 9(03).
+       77 preco_antes                              pic 9(03)v99.
+       77 custo_total                              pic 9(05)v99.
+       77 raio                                     pic 9(03)v99.
+       77 area_pizza                               pic 9(03)v99.
+       77 total_repreciadas                        pic 9(04)
+                                                   value 0.
+       77 total_sem_pizza                          pic 9(04)
+                                                   value 0.
+       77 total_margem_invalida                    pic 9(04)
+                                                   value 0.
+       77 preco_valido                             pic x(01).
+
+      *---Variáveis para comunicação entre programas
+       linkage section.
+
+      *---Declaração de tela
+       screen section.
+
+      *---------- Inicio -----------------
+      *Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+       inicializa section.
+           open input custo-ingrediente
+           if fs-custo = "35"
+               display "CUSTO.DAT nao encontrado; nada a repreciar."
+           end-if
+
+           open i-o pizza-master
+           if fs-pizza-master = "35"
+               open output pizza-master
+               close pizza-master
+               open i-o pizza-master
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+      * ----------- Procesamento --------------
+       processamento section.
+
+           if fs-custo <> "35"
+               perform until fs-custo = "10"
+                   read custo-ingrediente next record
+                       at end
+                           move "10" to fs-custo
+                       not at end
+                           perform repreca-pizza
+                   end-read
+               end-perform
+           end-if
+
+           display "Pizzas repreciadas..........: " total_repreciadas
+           display "Custos sem pizza no cardapio: " total_sem_pizza
+           display "Margem/preco invalidos......: "
+               total_margem_invalida
+           .
+       processamento-exit.
+           exit.
+
+      *---- recalcula preco/preco_cm2 de uma pizza a partir do custo --
+       repreca-pizza section.
+
+           compute custo_total = cu_custo_farinha + cu_custo_queijo
+                                + cu_custo_coberturas
+
+           move cu_nome to pz_nome
+           read pizza-master
+               invalid key
+                   add 1 to total_sem_pizza
+               not invalid key
+                   if cu_margem_desejada = 0
+                           or cu_margem_desejada not < 100
+                       display "Margem invalida para " pz_nome
+                           ": repreficacao ignorada."
+                       add 1 to total_margem_invalida
+                   else
+                       move pz_diametro to diametro_antes
+                       move pz_preco    to preco_antes
+                       move "S"         to preco_valido
+
+                       compute pz_preco rounded =
+                           custo_total /
+                           (1 - (cu_margem_desejada / 100))
+                           on size error
+                               display "Preco invalido para "
+                                   pz_nome ": repreficacao ignorada."
+                               move "N" to preco_valido
+                               add 1 to total_margem_invalida
+                       end-compute
+
+                       if preco_valido = "S"
+                           compute raio = pz_diametro / 2
+                           compute area_pizza =
+                               (3,14 * (raio * raio))
+                           compute pz_preco_cm2 rounded =
+                               pz_preco / area_pizza
+
+                           rewrite pizza_reg
+                           add 1 to total_repreciadas
+                           perform grava-log-repreco
+                       else
+                           move preco_antes to pz_preco
+                       end-if
+                   end-if
+           end-read
+           .
+       repreca-pizza-exit.
+           exit.
+
+      *---- registra a alteracao de preco em LOGTRANS.DAT --------------
+       grava-log-repreco section.
+
+           open extend log-transacoes
+           if fs-log-transacoes = "35"
+               open output log-transacoes
+           end-if
+
+           move function current-date(1:8) to lg_data
+           move function current-date(9:6) to lg_hora
+           move "BATCH"        to lg_operador
+           move "REPRECO"      to lg_acao
+           move pz_nome        to lg_nome_pizza
+           move diametro_antes to lg_diametro_antes
+           move pz_diametro    to lg_diametro_depois
+           move preco_antes    to lg_preco_antes
+           move pz_preco       to lg_preco_depois
+
+           write log_reg
+
+           close log-transacoes
+           .
+       grava-log-repreco-exit.
+           exit.
+
+      *--------- Fim -----------
+       finaliza section.
+           close custo-ingrediente
+           close pizza-master
+           stop run.
+           .
+       finaliza-exit.
+           exit.
