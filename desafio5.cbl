@@ -0,0 +1,289 @@
+      *Divisão de identificação do programa
+       Identification Division.
+       Program-id. "desafio5".
+       Author. "Stephani S. Zatta".
+       Installation. "PC".
+       Date-written. 08/08/2026.
+       Date-compiled. 08/08/2026.
+
+      *Divisão para configuração do ambiente
+       environment division.
+
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *---Declaração de recursos externos
+       input-output section.
+       file-control.
+           select pizza-master assign to "PIZZAS.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is pz_nome
+               file status is fs-pizza-master.
+
+           select custo-ingrediente assign to "CUSTO.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is cu_nome
+               file status is fs-custo.
+
+           select relatorio-lucro assign to "LUCRO.TXT"
+               organization is line sequential
+               file status is fs-relatorio.
+
+      *---Declaração de variáveis
+       data division.
+
+      *---Variáveis de arquivos
+       file section.
+
+       fd  pizza-master.
+           copy "pizzareg.cpy".
+
+       fd  custo-ingrediente.
+           copy "custoreg.cpy".
+
+       fd  relatorio-lucro.
+       01  linha_relatorio                          pic x(80).
+
+      *---Variáveis de trabalho
+       Working-storage Section.
+
+      *-- uma linha por pizza do cardapio, na ordem de preco_cm2 ------
+       01  lucro_tab occurs 9999.
+           05 lt_nome                              pic x(10).
+           05 lt_preco                             pic 9(03)v99.
+           05 lt_preco_cm2                         pic 9(03)v99.
+           05 lt_diferenca_rel                     pic 9(03)v99.
+           05 lt_tem_custo                         pic x(01).
+           05 lt_margem                            pic s9(03)v99.
+
+       01  lucro_tab_aux.
+           05 lt_nome_aux                          pic x(10).
+           05 lt_preco_aux                         pic 9(03)v99.
+           05 lt_preco_cm2_aux                     pic 9(03)v99.
+           05 lt_diferenca_rel_aux                 pic 9(03)v99.
+           05 lt_tem_custo_aux                     pic x(01).
+           05 lt_margem_aux                        pic s9(03)v99.
+
+       77 fs-pizza-master                          pic x(02)
+                                                   value "00".
+       77 fs-custo                                 pic x(02)
+                                                   value "00".
+       77 fs-relatorio                             pic x(02)
+                                                   value "00".
+       77 limite_linhas                            pic 9(04)
+                                                   value 9999.
+       77 ind                                      pic 9(04).
+       77 total_linhas                             pic 9(04)
+                                                   value 0.
+       77 tabela_cheia                             pic x(01)
+                                                   value "N".
+       77 custo_total                              pic 9(05)v99.
+       77 controle                                 pic x(10).
+       77 lt_preco_cm2_ed                          pic zz9,99.
+       77 lt_diferenca_rel_ed                      pic zz9,99.
+       77 lt_margem_ed                             pic -999,99.
+       77 custo_disponivel                         pic x(01).
+
+      *---Variáveis para comunicação entre programas
+       linkage section.
+
+      *---Declaração de tela
+       screen section.
+
+      *---------- Inicio -----------------
+      *Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+       inicializa section.
+           open output relatorio-lucro
+           .
+       inicializa-exit.
+           exit.
+
+      * ----------- Procesamento --------------
+       processamento section.
+
+           perform monta-tabela-lucro
+
+           if total_linhas > 0
+               perform ordena-tabela-lucro
+           end-if
+
+           perform imprime-relatorio-lucro
+           .
+       processamento-exit.
+           exit.
+
+      *---- le PIZZAS.DAT e cruza com CUSTO.DAT p/ calcular margem ----
+       monta-tabela-lucro section.
+
+           open input pizza-master
+           open input custo-ingrediente
+
+           move "S" to custo_disponivel
+           if fs-custo = "35"
+               move "N" to custo_disponivel
+           end-if
+
+           if fs-pizza-master <> "35"
+               perform until fs-pizza-master = "10"
+                   read pizza-master next record
+                       at end
+                           move "10" to fs-pizza-master
+                       not at end
+                           perform acumula-linha-lucro
+                   end-read
+               end-perform
+           end-if
+
+           close pizza-master
+           if custo_disponivel = "S"
+               close custo-ingrediente
+           end-if
+           .
+       monta-tabela-lucro-exit.
+           exit.
+
+      *---- monta uma linha da tabela de lucro para a pizza corrente --
+       acumula-linha-lucro section.
+
+           if total_linhas >= limite_linhas
+               if tabela_cheia = "N"
+                   display "Tabela de lucro esgotada."
+                   move "S" to tabela_cheia
+               end-if
+           else
+               add 1 to total_linhas
+               move pz_nome         to lt_nome(total_linhas)
+               move pz_preco        to lt_preco(total_linhas)
+               move pz_preco_cm2    to lt_preco_cm2(total_linhas)
+               move pz_diferenca_rel to lt_diferenca_rel(total_linhas)
+
+               if custo_disponivel = "S"
+                   move pz_nome to cu_nome
+                   read custo-ingrediente
+                       invalid key
+                           move "N" to lt_tem_custo(total_linhas)
+                           move 0   to lt_margem(total_linhas)
+                       not invalid key
+                           move "S" to lt_tem_custo(total_linhas)
+                           compute custo_total = cu_custo_farinha
+                                                + cu_custo_queijo
+                                                + cu_custo_coberturas
+                           compute lt_margem(total_linhas) rounded =
+                               ((pz_preco - custo_total) / pz_preco)
+                               * 100
+                               on size error
+                                   display "Margem invalida para "
+                                       pz_nome
+                                       ": ignorada no relatorio."
+                                   move "N"
+                                       to lt_tem_custo(total_linhas)
+                                   move 0 to lt_margem(total_linhas)
+                           end-compute
+                   end-read
+               else
+                   move "N" to lt_tem_custo(total_linhas)
+                   move 0   to lt_margem(total_linhas)
+               end-if
+           end-if
+           .
+       acumula-linha-lucro-exit.
+           exit.
+
+      *---- ordena a tabela por preco_cm2 ascendente (mesmo criterio --
+      *---- da tabela de melhor custo-beneficio do desafio1) ---------
+       ordena-tabela-lucro section.
+
+           move "trocou" to controle
+           perform until controle <> "trocou"
+
+               move 1 to ind
+               move "N_trocou" to controle
+
+               perform until ind = total_linhas
+
+                   if lt_preco_cm2(ind) > lt_preco_cm2(ind + 1)
+                       move lt_nome(ind + 1)         to lt_nome_aux
+                       move lt_preco(ind + 1)        to lt_preco_aux
+                       move lt_preco_cm2(ind + 1)    to lt_preco_cm2_aux
+                       move lt_diferenca_rel(ind + 1)
+                           to lt_diferenca_rel_aux
+                       move lt_tem_custo(ind + 1)    to lt_tem_custo_aux
+                       move lt_margem(ind + 1)       to lt_margem_aux
+
+                       move lt_nome(ind)      to lt_nome(ind + 1)
+                       move lt_preco(ind)     to lt_preco(ind + 1)
+                       move lt_preco_cm2(ind) to lt_preco_cm2(ind + 1)
+                       move lt_diferenca_rel(ind)
+                           to lt_diferenca_rel(ind + 1)
+                       move lt_tem_custo(ind) to lt_tem_custo(ind + 1)
+                       move lt_margem(ind)    to lt_margem(ind + 1)
+
+                       move lt_nome_aux      to lt_nome(ind)
+                       move lt_preco_aux     to lt_preco(ind)
+                       move lt_preco_cm2_aux to lt_preco_cm2(ind)
+                       move lt_diferenca_rel_aux
+                           to lt_diferenca_rel(ind)
+                       move lt_tem_custo_aux to lt_tem_custo(ind)
+                       move lt_margem_aux    to lt_margem(ind)
+
+                       move "trocou" to controle
+                   end-if
+
+                   add 1 to ind
+
+               end-perform
+
+           end-perform
+           .
+       ordena-tabela-lucro-exit.
+           exit.
+
+      *---- grava o relatorio de lucratividade em LUCRO.TXT -----------
+       imprime-relatorio-lucro section.
+
+           move "RELATORIO DE LUCRATIVIDADE POR PIZZA"
+               to linha_relatorio
+           write linha_relatorio
+
+           move "Nome       R$/cm2   Dif.Rel%  Margem%  Custo?"
+               to linha_relatorio
+           write linha_relatorio
+
+           perform varying ind from 1 by 1 until ind > total_linhas
+               move lt_preco_cm2(ind)     to lt_preco_cm2_ed
+               move lt_diferenca_rel(ind) to lt_diferenca_rel_ed
+               move lt_margem(ind)        to lt_margem_ed
+
+               move spaces to linha_relatorio
+               string lt_nome(ind)          delimited by size
+                      "   "                 delimited by size
+                      lt_preco_cm2_ed        delimited by size
+                      "   "                 delimited by size
+                      lt_diferenca_rel_ed    delimited by size
+                      "   "                 delimited by size
+                      lt_margem_ed           delimited by size
+                      "   "                 delimited by size
+                      lt_tem_custo(ind)      delimited by size
+                   into linha_relatorio
+               end-string
+               write linha_relatorio
+           end-perform
+           .
+       imprime-relatorio-lucro-exit.
+           exit.
+
+      *--------- Fim -----------
+       finaliza section.
+           close relatorio-lucro
+           stop run.
+           .
+       finaliza-exit.
+           exit.
