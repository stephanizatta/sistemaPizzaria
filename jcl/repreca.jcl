@@ -0,0 +1,14 @@
+//REPRECA  JOB (PIZZARIA),'REPRECIFICACAO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------
+//* Job noturno de repreficacao: le CUSTO.DAT (custo de ingredientes
+//* por pizza) e recalcula PRECO/PRECO_CM2 em PIZZAS.DAT.
+//* Rodar apos qualquer atualizacao de custo de fornecedor.
+//*---------------------------------------------------------------
+//REPRECA  EXEC PGM=DESAFIO4
+//STEPLIB  DD DSN=PIZZARIA.LOAD,DISP=SHR
+//CUSTO    DD DSN=PIZZARIA.CUSTO.DAT,DISP=SHR
+//PIZZAS   DD DSN=PIZZARIA.PIZZAS.DAT,DISP=SHR
+//LOGTRANS DD DSN=PIZZARIA.LOGTRANS.DAT,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
