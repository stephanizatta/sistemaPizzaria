@@ -0,0 +1,256 @@
+      *Divisão de identificação do programa
+       Identification Division.
+       Program-id. "desafio2".
+       Author. "Stephani S. Zatta".
+       Installation. "PC".
+       Date-written. 08/08/2026.
+       Date-compiled. 08/08/2026.
+
+      *Divisão para configuração do ambiente
+       environment division.
+
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *---Declaração de recursos externos
+       input-output section.
+       file-control.
+           select pizza-master assign to "PIZZAS.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is pz_nome
+               file status is fs-pizza-master.
+
+           select pedidos assign to "PEDIDOS.DAT"
+               organization is line sequential
+               file status is fs-pedidos.
+
+      *---Declaração de variáveis
+       data division.
+
+      *---Variáveis de arquivos
+       file section.
+
+       fd  pizza-master.
+           copy "pizzareg.cpy".
+
+       fd  pedidos.
+           copy "pedidoreg.cpy".
+
+      *---Variáveis de trabalho
+       Working-storage Section.
+
+       01  item_pedido occurs 20.
+           05 ip_nome_pizza                        pic x(10).
+           05 ip_quantidade                        pic 9(03).
+           05 ip_preco_unit                        pic 9(03)v99.
+           05 ip_total_item                        pic 9(05)v99.
+
+       77 fs-pizza-master                          pic x(02)
+                                                   value "00".
+       77 fs-pedidos                               pic x(02)
+                                                   value "00".
+       77 menu                                     pic x(01).
+       77 ind                                      pic 9(02).
+       77 total_itens                              pic 9(02).
+       77 limite_itens                             pic 9(02)
+                                                   value 20.
+       77 num_pedido                               pic 9(06)
+                                                   value 0.
+       77 max_pedido                               pic 9(06)
+                                                   value 0.
+       77 total_pedido                             pic 9(06)v99.
+       77 cliente                                  pic x(20).
+       77 data_hoje                                pic 9(08).
+       77 hora_agora                               pic 9(06).
+       77 pizza_encontrada                         pic x(01).
+       77 entrada_valida                           pic x(01).
+       77 compute_valido                           pic x(01).
+
+      *---Variáveis para comunicação entre programas
+       linkage section.
+
+      *---Declaração de tela
+       screen section.
+
+      *---------- Inicio -----------------
+      *Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+       inicializa section.
+           move function current-date(1:8) to data_hoje
+           move function current-date(9:6) to hora_agora
+           perform determina-proximo-pedido
+           .
+       inicializa-exit.
+           exit.
+
+      *---- descobre o proximo numero de pedido a partir do maior ----
+      *---- pd_num_pedido ja gravado em PEDIDOS.DAT -------------------
+       determina-proximo-pedido section.
+
+           move 0 to max_pedido
+           open input pedidos
+
+           if fs-pedidos <> "35"
+               perform until fs-pedidos = "10"
+                   read pedidos
+                       at end
+                           move "10" to fs-pedidos
+                       not at end
+                           if pd_num_pedido > max_pedido
+                               move pd_num_pedido to max_pedido
+                           end-if
+                   end-read
+               end-perform
+               close pedidos
+           end-if
+
+           compute num_pedido = max_pedido + 1
+           .
+       determina-proximo-pedido-exit.
+           exit.
+
+      * ----------- Procesamento --------------
+       processamento section.
+
+           display erase
+
+           display "Informe o nome do cliente: "
+           accept cliente
+
+           move 0 to total_itens
+           move 0 to total_pedido
+           move "S" to menu
+
+           perform until menu <> "S"
+               if total_itens >= limite_itens
+                   display "Limite de itens deste pedido atingido."
+                   move "N" to menu
+               else
+                   add 1 to total_itens
+                   perform le-item-pedido
+
+                   display "Deseja incluir mais um item? ('S'/'N')"
+                   accept menu
+               end-if
+           end-perform
+
+           perform grava-pedido
+           perform imprime-fechamento
+           .
+       processamento-exit.
+           exit.
+
+      *---- le um item do pedido, valida a pizza no catalogo ---------
+       le-item-pedido section.
+
+           move "N" to pizza_encontrada
+           perform until pizza_encontrada = "S"
+
+               display "Informe o nome da pizza cadastrada: "
+               accept ip_nome_pizza(total_itens)
+
+               move ip_nome_pizza(total_itens) to pz_nome
+               open input pizza-master
+               if fs-pizza-master = "35"
+                   open output pizza-master
+                   close pizza-master
+                   open input pizza-master
+               end-if
+               read pizza-master
+                   invalid key
+                       display "Pizza nao encontrada no catalogo."
+                   not invalid key
+                       move "S" to pizza_encontrada
+               end-read
+               close pizza-master
+
+           end-perform
+
+           move pz_preco to ip_preco_unit(total_itens)
+
+           move "N" to entrada_valida
+           perform until entrada_valida = "S"
+
+               display "Informe a quantidade: "
+               accept ip_quantidade(total_itens)
+
+               if ip_quantidade(total_itens) is not numeric
+                   display
+                       "Quantidade invalida. Digite somente numeros."
+               else
+                   if ip_quantidade(total_itens) = 0
+                       display "Quantidade nao pode ser zero."
+                   else
+                       move "S" to compute_valido
+                       compute ip_total_item(total_itens) =
+                           ip_preco_unit(total_itens) *
+                           ip_quantidade(total_itens)
+                           on size error
+                               move "N" to compute_valido
+                       end-compute
+
+                       if compute_valido = "S"
+                           move "S" to entrada_valida
+                       else
+                           display
+                               "Quantidade muito alta para este item."
+                       end-if
+                   end-if
+               end-if
+
+           end-perform
+
+           add ip_total_item(total_itens) to total_pedido
+           .
+       le-item-pedido-exit.
+           exit.
+
+      *---- grava cada item do pedido em PEDIDOS.DAT ------------------
+       grava-pedido section.
+
+           open extend pedidos
+           if fs-pedidos = "35"
+               open output pedidos
+           end-if
+
+           perform varying ind from 1 by 1 until ind > total_itens
+               move num_pedido               to pd_num_pedido
+               move data_hoje                 to pd_data
+               move hora_agora                to pd_hora
+               move cliente                   to pd_cliente
+               move ip_nome_pizza(ind)        to pd_nome_pizza
+               move ip_quantidade(ind)        to pd_quantidade
+               move ip_preco_unit(ind)        to pd_preco_unit
+               move ip_total_item(ind)        to pd_total_item
+               write pedido_reg
+           end-perform
+
+           close pedidos
+           .
+       grava-pedido-exit.
+           exit.
+
+      *---- exibe o fechamento do pedido -------------------------------
+       imprime-fechamento section.
+
+           display " "
+           display "Pedido numero: " num_pedido
+           display "Cliente......: " cliente
+           display "Total de itens: " total_itens
+           display "Total do pedido: " total_pedido
+           .
+       imprime-fechamento-exit.
+           exit.
+
+      *--------- Fim -----------
+       finaliza section.
+           stop run.
+           .
+       finaliza-exit.
+           exit.
