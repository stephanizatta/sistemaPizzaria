@@ -15,6 +15,19 @@
       *---Declaração de recursos externos
        input-output section.
        file-control.
+           select pizza-master assign to "PIZZAS.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is pz_nome
+               file status is fs-pizza-master.
+
+           select log-transacoes assign to "LOGTRANS.DAT"
+               organization is line sequential
+               file status is fs-log-transacoes.
+
+           select checkpoint assign to "CKPOINT.DAT"
+               organization is line sequential
+               file status is fs-checkpoint.
        i-o-control.
 
 
@@ -25,11 +38,27 @@
       *---Variáveis de arquivos
        file section.
 
+       fd  pizza-master.
+           copy "pizzareg.cpy".
+
+       fd  log-transacoes.
+           copy "logreg.cpy".
+
+       fd  checkpoint.
+       01  ckpt_reg.
+           05 ck_status                            pic x(01).
+           05 ck_operador                          pic x(08).
+           05 ck_total_pizzas                      pic 9(04).
+           05 ck_data                              pic 9(08).
+           05 ck_hora                              pic 9(06).
+
 
       *---Variáveis de trabalho
        Working-storage Section.
 
-       01  relatorio   occurs 20.
+      *---- tabela de trabalho carregada a partir de PIZZAS.DAT; sem
+      *---- limite artificial, o cardapio inteiro cabe em memoria ----
+       01  relatorio   occurs 9999.
            05 nome                                 pic x(10)
                                                    value spaces.
            05 filler                               pic x(03)
@@ -61,12 +90,32 @@
                                                    value " - ".
            05 diferenca_rel_aux                    pic 9(03)v99.
 
-       77 ind                                      pic 9(02).
+       77 ind                                      pic 9(04).
+       77 limite_pizzas                            pic 9(04)
+                                                   value 9999.
        77 menu                                     pic x(01).
        77 raio                                     pic 9(03)v99.
        77 area_pizza                               pic 9(03)v99.
        77 controle                                 pic x(10).
        77 delta_preco_cm2                          pic 9(03)v99.
+       77 fs-pizza-master                          pic x(02)
+                                                   value "00".
+       77 fs-log-transacoes                        pic x(02)
+                                                   value "00".
+       77 fs-checkpoint                            pic x(02)
+                                                   value "00".
+       77 entrada_valida                           pic x(01).
+       77 registro_existe                          pic x(01).
+       77 operador_id                              pic x(08).
+       77 chave_ordenacao                          pic x(01)
+                                                   value "4".
+       77 direcao_ordenacao                        pic x(01)
+                                                   value "A".
+       77 necessita_troca                          pic x(01).
+       77 nome_novo                                pic x(10).
+       77 ind_busca                                pic 9(04).
+       77 ind_existente                            pic 9(04).
+       77 pizza_existente                          pic x(01).
 
       *---Variáveis para comunicação entre programas
        linkage section.
@@ -85,47 +134,215 @@
 
        inicializa section.
            move "S" to menu
+
+           display "Informe seu ID de operador: "
+           accept operador_id
+
+           perform carrega-catalogo
+           perform verifica-checkpoint
            .
        inicializa-exit.
            exit.
 
+      *---- avisa se a sessao anterior foi interrompida e retoma o ---
+      *---- cadastro a partir de onde IND havia parado ---------------
+       verifica-checkpoint section.
+
+           open input checkpoint
+           if fs-checkpoint = "00"
+               read checkpoint next record
+                   at end
+                       continue
+                   not at end
+                       if ck_status = "A"
+                           display "Sessao anterior interrompida."
+                           display "Operador: " ck_operador
+                           display "Pizzas ja registradas: "
+                               ck_total_pizzas
+                           display "Retomando o cadastro."
+
+                           if ck_total_pizzas > ind
+                               move ck_total_pizzas to ind
+                           end-if
+                       end-if
+               end-read
+               close checkpoint
+           end-if
+           .
+       verifica-checkpoint-exit.
+           exit.
+
+      *---- grava o ponteiro de retomada apos cada pizza cadastrada --
+       grava-checkpoint section.
+
+           open output checkpoint
+           move "A"          to ck_status
+           move operador_id  to ck_operador
+           move ind          to ck_total_pizzas
+           move function current-date(1:8) to ck_data
+           move function current-date(9:6) to ck_hora
+           write ckpt_reg
+           close checkpoint
+           .
+       grava-checkpoint-exit.
+           exit.
+
+      *---- marca a sessao de cadastro como encerrada normalmente ----
+       fecha-checkpoint section.
+
+           open output checkpoint
+           move "F"          to ck_status
+           move operador_id  to ck_operador
+           move ind          to ck_total_pizzas
+           move function current-date(1:8) to ck_data
+           move function current-date(9:6) to ck_hora
+           write ckpt_reg
+           close checkpoint
+           .
+       fecha-checkpoint-exit.
+           exit.
+
+      *---- carrega o catalogo persistido em PIZZAS.DAT p/ RELATORIO --
+       carrega-catalogo section.
+
+           move 0 to ind
+           open input pizza-master
+
+           if fs-pizza-master = "35"
+               open output pizza-master
+               close pizza-master
+               open input pizza-master
+           end-if
+
+           perform until fs-pizza-master = "10"
+               read pizza-master next record
+                   at end
+                       move "10" to fs-pizza-master
+                   not at end
+                       add 1 to ind
+                       move pz_nome        to nome(ind)
+                       move pz_diametro    to diametro(ind)
+                       move pz_preco       to preco(ind)
+                       move pz_preco_cm2   to preco_cm2(ind)
+                       move pz_diferenca_rel to diferenca_rel(ind)
+               end-read
+           end-perform
+
+           close pizza-master
+           .
+       carrega-catalogo-exit.
+           exit.
+
+      *---- grava/atualiza uma pizza em PIZZAS.DAT --------------------
+       grava-catalogo section.
+
+           open i-o pizza-master
+           if fs-pizza-master = "35"
+               open output pizza-master
+               close pizza-master
+               open i-o pizza-master
+           end-if
+
+           move nome(ind) to pz_nome
+           read pizza-master
+               invalid key
+                   move "N" to registro_existe
+                   move 0   to lg_diametro_antes
+                   move 0   to lg_preco_antes
+                   move "INCLUSAO" to lg_acao
+               not invalid key
+                   move "S"          to registro_existe
+                   move pz_diametro  to lg_diametro_antes
+                   move pz_preco     to lg_preco_antes
+                   move "ALTERACAO" to lg_acao
+           end-read
+
+           move nome(ind)         to pz_nome
+           move diametro(ind)     to pz_diametro
+           move preco(ind)        to pz_preco
+           move preco_cm2(ind)    to pz_preco_cm2
+           move diferenca_rel(ind) to pz_diferenca_rel
+
+           if registro_existe = "S"
+               rewrite pizza_reg
+           else
+               write pizza_reg
+           end-if
+
+           close pizza-master
+
+           perform grava-log-cadastro
+           .
+       grava-catalogo-exit.
+           exit.
+
+      *---- registra a inclusao/alteracao em LOGTRANS.DAT -------------
+       grava-log-cadastro section.
+
+           open extend log-transacoes
+           if fs-log-transacoes = "35"
+               open output log-transacoes
+           end-if
+
+           move function current-date(1:8) to lg_data
+           move function current-date(9:6) to lg_hora
+           move operador_id                to lg_operador
+           move nome(ind)                   to lg_nome_pizza
+           move diametro(ind)               to lg_diametro_depois
+           move preco(ind)                  to lg_preco_depois
+
+           write log_reg
+
+           close log-transacoes
+           .
+       grava-log-cadastro-exit.
+           exit.
+
       * ----------- Procesamento --------------
        processamento section.
 
-           move 0 to ind
+      *---- ind ja vem posicionado no total de pizzas carregadas por --
+      *---- carrega-catalogo/verifica-checkpoint; nao reiniciar aqui -
            perform until menu <> "S"
 
            display erase
-           add 1 to ind
 
-               if ind > 20 then
-                   display "Voce atingiu o limite de 20 pizzas."
-               else
-                   display "Informe o nome da pizza: "
-                   accept nome(ind)
+           display "Informe o nome da pizza: "
+           accept nome_novo
 
-                   display "Informe o diametro: "
-                   accept diametro(ind)
+           perform localiza-pizza-existente
 
-                   display "Informe o preco: "
-                   accept preco(ind)
+               if pizza_existente = "S"
+                   move ind_existente to ind
+                   perform cadastra-pizza-atual
+               else
+                   add 1 to ind
 
+                   if ind > limite_pizzas
+                       display "Tabela de trabalho esgotada."
+                       move "N" to menu
+                   else
+                       perform cadastra-pizza-atual
+                   end-if
                end-if
 
-               perform preco-cm2
-
-               display "Deseja cadastrar mais uma pizza? ('S'/'N')"
-               accept menu
-
            end-perform
 
+           perform fecha-checkpoint
+
+           perform escolhe-ordenacao
            perform odena-tabela
            perform calcula-percentual
+
+           if chave_ordenacao = "4" and direcao_ordenacao = "A"
+               perform atualiza-diferenca-rel
+           end-if
+
            perform tabela
 
       *-- Itens da tabela ---
-           perform varying ind from 1 by 1 until ind > 20 or nome(ind)
-      -                                                      = space
+           perform varying ind from 1 by 1
+                   until ind > limite_pizzas or nome(ind) = space
                display relatorio(ind)
 
            end-perform
@@ -134,6 +351,93 @@
        processamento-exit.
            exit.
 
+      *---- procura nome_novo entre as pizzas ja carregadas/cadastradas
+      *---- nesta sessao, para reaproveitar o slot em vez de duplicar -
+       localiza-pizza-existente section.
+
+           move "N" to pizza_existente
+           move 0   to ind_existente
+
+           perform varying ind_busca from 1 by 1 until ind_busca > ind
+               if nome(ind_busca) = nome_novo
+                   move "S"      to pizza_existente
+                   move ind_busca to ind_existente
+               end-if
+           end-perform
+           .
+       localiza-pizza-existente-exit.
+           exit.
+
+      *---- valida/grava os dados da pizza no slot ja definido em ind -
+       cadastra-pizza-atual section.
+
+           move nome_novo to nome(ind)
+
+           perform valida-diametro
+           perform valida-preco
+
+           perform preco-cm2
+           perform grava-catalogo
+           perform grava-checkpoint
+
+           display "Deseja cadastrar mais uma pizza? ('S'/'N')"
+           accept menu
+           .
+       cadastra-pizza-atual-exit.
+           exit.
+
+      *---- valida o diametro informado (numerico e entre 15 e 60cm) -
+       valida-diametro section.
+
+           move "N" to entrada_valida
+           perform until entrada_valida = "S"
+
+               display "Informe o diametro (15 a 60 cm): "
+               accept diametro(ind)
+
+               if diametro(ind) is not numeric
+                   display "Diametro invalido. Digite somente numeros."
+               else
+                   if diametro(ind) = 0
+                       display "Diametro nao pode ser zero."
+                   else
+                       if diametro(ind) < 15 or diametro(ind) > 60
+                           display "Diametro fora da faixa (15 a 60)."
+                       else
+                           move "S" to entrada_valida
+                       end-if
+                   end-if
+               end-if
+
+           end-perform
+           .
+       valida-diametro-exit.
+           exit.
+
+      *---- valida o preco informado (numerico e diferente de zero) --
+       valida-preco section.
+
+           move "N" to entrada_valida
+           perform until entrada_valida = "S"
+
+               display "Informe o preco: "
+               accept preco(ind)
+
+               if preco(ind) is not numeric
+                   display "Preco invalido. Digite somente numeros."
+               else
+                   if preco(ind) = 0
+                       display "Preco nao pode ser zero."
+                   else
+                       move "S" to entrada_valida
+                   end-if
+               end-if
+
+           end-perform
+           .
+       valida-preco-exit.
+           exit.
+
       *----------- calcula o preço por cm2 --------------
        preco-cm2 section.
 
@@ -144,6 +448,71 @@
        preco-cm2-exit.
            exit.
 
+      *---- pergunta ao operador a chave e a direcao de ordenacao ----
+       escolhe-ordenacao section.
+
+           display "Ordenar por: (1)Nome (2)Diametro (3)Preco "
+               "(4)Preco/cm2"
+           accept chave_ordenacao
+
+           display "Direcao: (A)Ascendente (D)Descendente"
+           accept direcao_ordenacao
+           .
+       escolhe-ordenacao-exit.
+           exit.
+
+      *---- decide se relatorio(ind) e relatorio(ind+1) devem trocar --
+      *---- de posicao, conforme a chave/direcao escolhidas ----------
+       verifica-troca section.
+
+           move "N" to necessita_troca
+
+           evaluate chave_ordenacao
+               when "1"
+                   if direcao_ordenacao = "D"
+                       if nome(ind) < nome(ind + 1)
+                           move "S" to necessita_troca
+                       end-if
+                   else
+                       if nome(ind) > nome(ind + 1)
+                           move "S" to necessita_troca
+                       end-if
+                   end-if
+               when "2"
+                   if direcao_ordenacao = "D"
+                       if diametro(ind) < diametro(ind + 1)
+                           move "S" to necessita_troca
+                       end-if
+                   else
+                       if diametro(ind) > diametro(ind + 1)
+                           move "S" to necessita_troca
+                       end-if
+                   end-if
+               when "3"
+                   if direcao_ordenacao = "D"
+                       if preco(ind) < preco(ind + 1)
+                           move "S" to necessita_troca
+                       end-if
+                   else
+                       if preco(ind) > preco(ind + 1)
+                           move "S" to necessita_troca
+                       end-if
+                   end-if
+               when other
+                   if direcao_ordenacao = "D"
+                       if preco_cm2(ind) < preco_cm2(ind + 1)
+                           move "S" to necessita_troca
+                       end-if
+                   else
+                       if preco_cm2(ind) > preco_cm2(ind + 1)
+                           move "S" to necessita_troca
+                       end-if
+                   end-if
+           end-evaluate
+           .
+       verifica-troca-exit.
+           exit.
+
       *---------- ordena itens ta tabela ---------------
        odena-tabela section.
 
@@ -153,10 +522,12 @@
                move 1 to ind
                move "N_trocou" to controle
 
-               perform until ind = 20
+               perform until ind = limite_pizzas
                        or nome(ind + 1) = space
 
-                   if preco_cm2(ind) > preco_cm2(ind + 1) then
+                   perform verifica-troca
+
+                   if necessita_troca = "S"
                        move relatorio(ind + 1) to aux
                        move relatorio(ind) to relatorio(ind + 1)
                        move aux to relatorio(ind)
@@ -175,24 +546,66 @@
            exit.
 
       *--------- calcula o percentual ---------------
+      *---- "diferenca_rel" so tem sentido comparando cada pizza com --
+      *---- a vizinha mais barata por cm2; so calcula quando a tabela -
+      *---- esta na ordem original (preco_cm2 ascendente); nos demais -
+      *---- criterios de ordenacao (008) a coluna fica zerada ---------
        calcula-percentual section.
 
            move 1 to ind
-           perform until ind = 20
-                   or nome(ind + 1) = spaces
 
-               compute delta_preco_cm2 = preco_cm2(ind + 1) -
-      -                                  preco_cm2(ind)
+           if chave_ordenacao = "4" and direcao_ordenacao = "A"
+               perform until ind = limite_pizzas
+                       or nome(ind + 1) = spaces
 
-               compute diferenca_rel(ind + 1) = (delta_preco_cm2 * 100)
-      -                                         / preco_cm2(ind)
-               add 1 to ind
+                   compute delta_preco_cm2 = preco_cm2(ind + 1) -
+      -                                      preco_cm2(ind)
 
-           end-perform
+                   compute diferenca_rel(ind + 1) =
+                       (delta_preco_cm2 * 100) / preco_cm2(ind)
+                   add 1 to ind
+
+               end-perform
+           else
+               perform until ind > limite_pizzas or nome(ind) = spaces
+                   move 0 to diferenca_rel(ind)
+                   add 1 to ind
+               end-perform
+           end-if
            .
        calcula-percentual-exit.
            exit.
 
+      *---- persiste diferenca_rel (so calculada apos ordena-tabela) --
+      *---- em PIZZAS.DAT para cada pizza da tabela de trabalho -------
+       atualiza-diferenca-rel section.
+
+           open i-o pizza-master
+           if fs-pizza-master = "35"
+               open output pizza-master
+               close pizza-master
+               open i-o pizza-master
+           end-if
+
+           perform varying ind from 1 by 1
+                   until ind > limite_pizzas or nome(ind) = spaces
+
+               move nome(ind) to pz_nome
+               read pizza-master
+                   invalid key
+                       continue
+                   not invalid key
+                       move diferenca_rel(ind) to pz_diferenca_rel
+                       rewrite pizza_reg
+               end-read
+
+           end-perform
+
+           close pizza-master
+           .
+       atualiza-diferenca-rel-exit.
+           exit.
+
       *-------- "Título" de cada coluna da tabla -------------
        tabela section.
 
