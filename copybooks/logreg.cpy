@@ -0,0 +1,13 @@
+      *---------------------------------------------------------
+      * Layout do registro de auditoria (LOGTRANS.DAT)
+      *---------------------------------------------------------
+       01  log_reg.
+           05 lg_data                              pic 9(08).
+           05 lg_hora                              pic 9(06).
+           05 lg_operador                          pic x(08).
+           05 lg_acao                              pic x(10).
+           05 lg_nome_pizza                        pic x(10).
+           05 lg_diametro_antes                    pic 9(03).
+           05 lg_diametro_depois                   pic 9(03).
+           05 lg_preco_antes                       pic 9(03)v99.
+           05 lg_preco_depois                      pic 9(03)v99.
