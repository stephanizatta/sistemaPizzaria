@@ -0,0 +1,10 @@
+      *---------------------------------------------------------
+      * Layout do registro mestre de pizzas (PIZZAS.DAT)
+      * Chave primaria: pz_nome
+      *---------------------------------------------------------
+       01  pizza_reg.
+           05 pz_nome                              pic x(10).
+           05 pz_diametro                          pic 9(03).
+           05 pz_preco                             pic 9(03)v99.
+           05 pz_preco_cm2                         pic 9(03)v99.
+           05 pz_diferenca_rel                     pic 9(03)v99.
