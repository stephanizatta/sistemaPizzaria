@@ -0,0 +1,10 @@
+      *---------------------------------------------------------
+      * Layout do registro de custo de ingredientes (CUSTO.DAT)
+      * Chave primaria: cu_nome (mesma pizza do cadastro mestre)
+      *---------------------------------------------------------
+       01  custo_reg.
+           05 cu_nome                              pic x(10).
+           05 cu_custo_farinha                     pic 9(03)v99.
+           05 cu_custo_queijo                      pic 9(03)v99.
+           05 cu_custo_coberturas                  pic 9(03)v99.
+           05 cu_margem_desejada                   pic 9(03)v99.
