@@ -0,0 +1,12 @@
+      *---------------------------------------------------------
+      * Layout da linha de pedido (PEDIDOS.DAT)
+      *---------------------------------------------------------
+       01  pedido_reg.
+           05 pd_num_pedido                        pic 9(06).
+           05 pd_data                              pic 9(08).
+           05 pd_hora                              pic 9(06).
+           05 pd_cliente                           pic x(20).
+           05 pd_nome_pizza                        pic x(10).
+           05 pd_quantidade                        pic 9(03).
+           05 pd_preco_unit                        pic 9(03)v99.
+           05 pd_total_item                        pic 9(05)v99.
